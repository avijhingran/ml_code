@@ -1,42 +1,1079 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
+       AUTHOR. PAYROLL-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                    *
+      *----------------------------------------------------------*
+      * 2026-08-09  PSG  Split gross pay into a regular and an   *
+      *                  overtime portion.  Hours over 40 are    *
+      *                  now paid at time-and-a-half so OT weeks *
+      *                  no longer come out underpaid.           *
+      * 2026-08-09  PSG  Added the printed Payroll Register -    *
+      *                  headings, one detail line per employee, *
+      *                  a page break every 50 lines, and a       *
+      *                  grand-total summary line.  Replaces the *
+      *                  console DISPLAY of pay figures.          *
+      * 2026-08-09  PSG  Added FICA, federal and state withholding *
+      *                  deductions against gross pay, with a net  *
+      *                  pay figure per employee and a net payroll *
+      *                  grand total for finance.                  *
+      * 2026-08-09  PSG  Added edits against EMP-ID, HOURS-WORKED   *
+      *                  and HOURLY-RATE before COMPUTE-PAY runs.   *
+      *                  Records that fail an edit are written to   *
+      *                  a reject report and skipped instead of     *
+      *                  polluting the payroll totals.              *
+      * 2026-08-09  PSG  Added checkpoint/restart.  The run saves    *
+      *                  the last EMP-ID processed and the running   *
+      *                  totals every WS-CHECKPOINT-INTERVAL records *
+      *                  so a restarted run can reposition            *
+      *                  EMPLOYEE-FILE and resume instead of           *
+      *                  reprocessing the file from the top.           *
+      * 2026-08-09  PSG  Added the YTD-MASTER indexed file, keyed on *
+      *                  EMP-ID, so year-to-date gross and net pay   *
+      *                  carry forward across runs and print next    *
+      *                  to the current-period figures.              *
+      * 2026-08-09  PSG  Converted EMPLOYEE-FILE to an indexed file  *
+      *                  keyed on EMP-ID and added a maintenance step *
+      *                  that applies add/change/delete transactions  *
+      *                  from EMPLOYEE-TRANS before payroll is run,   *
+      *                  so HR corrections no longer require hand-    *
+      *                  editing EMPLOYEE.DAT.  Restart now           *
+      *                  repositions EMPLOYEE-FILE with START instead *
+      *                  of skip-scanning past already-paid records.  *
+      * 2026-08-09  PSG  Added DEPT-CODE to EMPLOYEE-RECORD and a    *
+      *                  department control break, printing a        *
+      *                  payroll subtotal each time DEPT-CODE         *
+      *                  changes, in addition to the grand total.     *
+      * 2026-08-09  PSG  Added bank routing/account fields to        *
+      *                  EMPLOYEE-RECORD and a direct-deposit file    *
+      *                  carrying net pay and account data for the    *
+      *                  bank, produced alongside the Payroll         *
+      *                  Register in the same run.                    *
+      * 2026-08-09  PSG  Added a holiday / shift-differential rate   *
+      *                  code table to EMPLOYEE-RECORD so hours paid  *
+      *                  at other than the straight hourly rate are   *
+      *                  no longer folded into regular pay.  Each     *
+      *                  entry's hours and rate are totaled and       *
+      *                  added into gross pay with the regular/       *
+      *                  overtime split.                              *
+      * 2026-08-09  PSG  Checkpoint now also saves the department*
+      *                  subtotal and prior department code in   *
+      *                  progress, and is taken every record     *
+      *                  instead of every 100, so a restart never*
+      *                  shorts a department subtotal or double- *
+      *                  posts to YTD-MASTER/DIRECT-DEPOSIT-FILE.*
+      * 2026-08-09  PSG  EMPLOYEE-FILE open now checks for an    *
+      *                  unexpected FILE STATUS instead of       *
+      *                  assuming the open succeeded whenever the*
+      *                  file is not simply missing.             *
+      *----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT EMPLOYEE-TRANS ASSIGN TO 'EMPTRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'EMPSORT.WRK'.
+
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO 'EMPSORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-EMPLOYEE-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO 'PAYROLL.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-REGISTER-STATUS.
+
+           SELECT REJECT-REPORT ASSIGN TO 'REJECTS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT YTD-MASTER ASSIGN TO 'YTDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT DIRECT-DEPOSIT-FILE ASSIGN TO 'DIRDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIRECT-DEPOSIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
        01  EMPLOYEE-RECORD.
-           05 EMP-ID       PIC X(5).
-           05 EMP-NAME     PIC A(30).
-           05 HOURS-WORKED PIC 99V99.
-           05 HOURLY-RATE  PIC 99V99.
+           05 EMP-ID                 PIC X(5).
+           05 EMP-NAME                PIC A(30).
+           05 DEPT-CODE               PIC X(4).
+           05 HOURS-WORKED            PIC 99V99.
+           05 HOURLY-RATE             PIC 99V99.
+           05 BANK-ROUTING-NUMBER     PIC 9(9).
+           05 BANK-ACCOUNT-NUMBER     PIC X(17).
+           05 OTHER-PAY-ENTRIES OCCURS 3 TIMES.
+               10 OP-RATE-CODE        PIC X(4).
+                   88 OP-HOLIDAY      VALUE 'HOL '.
+                   88 OP-SHIFT-DIFF   VALUE 'SHD '.
+               10 OP-HOURS            PIC 9(3)V99.
+               10 OP-RATE             PIC 99V99.
+
+       FD  EMPLOYEE-TRANS.
+       01  TRANS-RECORD.
+           05 TR-TRANS-CODE           PIC X.
+               88 TR-ADD              VALUE 'A'.
+               88 TR-CHANGE           VALUE 'C'.
+               88 TR-DELETE           VALUE 'D'.
+           05 TR-EMP-ID               PIC X(5).
+           05 TR-EMP-NAME             PIC A(30).
+           05 TR-DEPT-CODE            PIC X(4).
+           05 TR-HOURS-WORKED         PIC 99V99.
+           05 TR-HOURLY-RATE          PIC 99V99.
+           05 TR-BANK-ROUTING-NUMBER  PIC 9(9).
+           05 TR-BANK-ACCOUNT-NUMBER  PIC X(17).
+           05 TR-OTHER-PAY-ENTRIES OCCURS 3 TIMES.
+               10 TR-OP-RATE-CODE     PIC X(4).
+               10 TR-OP-HOURS         PIC 9(3)V99.
+               10 TR-OP-RATE          PIC 99V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-EMP-ID               PIC X(5).
+           05 SW-EMP-NAME              PIC A(30).
+           05 SW-DEPT-CODE             PIC X(4).
+           05 SW-HOURS-WORKED          PIC 99V99.
+           05 SW-HOURLY-RATE           PIC 99V99.
+           05 SW-BANK-ROUTING-NUMBER   PIC 9(9).
+           05 SW-BANK-ACCOUNT-NUMBER   PIC X(17).
+           05 SW-OTHER-PAY-ENTRIES OCCURS 3 TIMES.
+               10 SW-OP-RATE-CODE      PIC X(4).
+               10 SW-OP-HOURS          PIC 9(3)V99.
+               10 SW-OP-RATE           PIC 99V99.
+
+       FD  SORTED-EMPLOYEE-FILE.
+       01  SORTED-EMPLOYEE-RECORD.
+           05 SE-EMP-ID               PIC X(5).
+           05 SE-EMP-NAME              PIC A(30).
+           05 SE-DEPT-CODE             PIC X(4).
+           05 SE-HOURS-WORKED          PIC 99V99.
+           05 SE-HOURLY-RATE           PIC 99V99.
+           05 SE-BANK-ROUTING-NUMBER   PIC 9(9).
+           05 SE-BANK-ACCOUNT-NUMBER   PIC X(17).
+           05 SE-OTHER-PAY-ENTRIES OCCURS 3 TIMES.
+               10 SE-OP-RATE-CODE      PIC X(4).
+               10 SE-OP-HOURS          PIC 9(3)V99.
+               10 SE-OP-RATE           PIC 99V99.
+
+       FD  PAYROLL-REGISTER.
+       01  PRINT-LINE      PIC X(159).
+
+       FD  REJECT-REPORT.
+       01  REJECT-LINE     PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CP-DEPT-CODE           PIC X(4).
+           05 CP-EMP-ID              PIC X(5).
+           05 CP-TOTAL-PAY           PIC 9(5)V99.
+           05 CP-TOTAL-NET-PAY       PIC 9(5)V99.
+           05 CP-PREV-DEPT-CODE      PIC X(4).
+           05 CP-DEPT-TOTAL-PAY      PIC 9(5)V99.
+           05 CP-DEPT-TOTAL-NET-PAY  PIC 9(5)V99.
+
+       FD  YTD-MASTER.
+       01  YTD-RECORD.
+           05 YTD-EMP-ID        PIC X(5).
+           05 YTD-GROSS-PAY     PIC 9(7)V99.
+           05 YTD-NET-PAY       PIC 9(7)V99.
+
+       FD  DIRECT-DEPOSIT-FILE.
+       01  DIRECT-DEPOSIT-RECORD.
+           05 DD-EMP-ID               PIC X(5).
+           05 DD-BANK-ROUTING-NUMBER  PIC 9(9).
+           05 DD-BANK-ACCOUNT-NUMBER  PIC X(17).
+           05 DD-NET-PAY              PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
-       01 WS-END-FILE      PIC X VALUE 'N'.
-           88 END-FILE     VALUE 'Y'.
-           88 NOT-END-FILE VALUE 'N'.
-       01 WS-TOTAL-PAY     PIC 9(5)V99 VALUE ZEROS.
-       01 WS-CURRENT-PAY   PIC 9(5)V99.
+       01 WS-END-FILE          PIC X VALUE 'N'.
+           88 END-FILE         VALUE 'Y'.
+           88 NOT-END-FILE     VALUE 'N'.
+
+      * Standard work week used to split regular pay from overtime.
+       01 WS-STANDARD-HOURS    PIC 9(2)V99 VALUE 40.00.
+       01 WS-OVERTIME-FACTOR   PIC 9V999   VALUE 1.500.
+
+       01 WS-REGULAR-HOURS     PIC 9(3)V99.
+       01 WS-OVERTIME-HOURS    PIC 9(3)V99.
+       01 WS-REGULAR-PAY       PIC 9(5)V99.
+       01 WS-OVERTIME-PAY      PIC 9(5)V99.
+
+      *----------------------------------------------------------*
+      * Holiday / shift-differential pay-rate-code table totals  *
+      *----------------------------------------------------------*
+       01 WS-OTHER-PAY         PIC 9(5)V99.
+       01 WS-OP-INDEX          PIC 9(1) COMP VALUE ZERO.
+
+       01 WS-OTHER-PAY-EDIT-STATUS PIC X VALUE 'Y'.
+           88 OTHER-PAY-ENTRIES-VALID   VALUE 'Y'.
+           88 OTHER-PAY-ENTRIES-INVALID VALUE 'N'.
+
+       01 WS-TOTAL-PAY         PIC 9(5)V99 VALUE ZEROS.
+       01 WS-CURRENT-PAY       PIC 9(5)V99.
+
+      *----------------------------------------------------------*
+      * Input validation switches and counters                   *
+      *----------------------------------------------------------*
+       01 WS-RECORD-STATUS     PIC X VALUE 'Y'.
+           88 VALID-RECORD     VALUE 'Y'.
+           88 INVALID-RECORD   VALUE 'N'.
+
+       01 WS-REJECT-REASON     PIC X(40) VALUE SPACES.
+       01 WS-REJECT-COUNT      PIC 9(5) COMP VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * Checkpoint / restart controls                            *
+      *----------------------------------------------------------*
+       01 WS-RESTART-INDICATOR PIC X VALUE 'N'.
+           88 RESTART-RUN      VALUE 'Y'.
+           88 NOT-RESTART-RUN  VALUE 'N'.
+
+      *  YTD-MASTER and DIRECT-DEPOSIT-FILE are posted for every
+      *  valid record, not just at checkpoint boundaries, so the
+      *  checkpoint must be taken just as often or a restart would
+      *  reprocess - and re-post - records already committed by the
+      *  prior run.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(5)   VALUE 1.
+       01 WS-CHECKPOINT-COUNT     PIC 9(5)   COMP VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-ID   PIC X(5)   VALUE SPACES.
+       01 WS-LAST-CHECKPOINT-DEPT PIC X(4)   VALUE SPACES.
+
+       01 WS-CHECKPOINT-STATUS PIC XX.
+           88 CHECKPOINT-FOUND        VALUE '00'.
+           88 CHECKPOINT-FILE-MISSING VALUE '35'.
+
+       01 WS-RESTART-PENDING PIC X VALUE 'N'.
+           88 RESTART-RECORD-PENDING    VALUE 'Y'.
+           88 NO-RESTART-RECORD-PENDING VALUE 'N'.
+
+      *----------------------------------------------------------*
+      * Year-to-date master controls                             *
+      *----------------------------------------------------------*
+       01 WS-YTD-STATUS        PIC XX.
+           88 YTD-FOUND        VALUE '00'.
+           88 YTD-NOT-FOUND    VALUE '23'.
+           88 YTD-FILE-MISSING VALUE '35'.
+
+      *----------------------------------------------------------*
+      * Employee master and maintenance transaction controls     *
+      *----------------------------------------------------------*
+       01 WS-EMPLOYEE-STATUS        PIC XX.
+           88 EMPLOYEE-FOUND        VALUE '00'.
+           88 EMPLOYEE-NOT-FOUND    VALUE '23'.
+           88 EMPLOYEE-FILE-MISSING VALUE '35'.
+
+       01 WS-TRANS-STATUS           PIC XX.
+           88 TRANS-FILE-MISSING    VALUE '35'.
+
+       01 WS-TRANS-EOF         PIC X       VALUE 'N'.
+           88 TRANS-EOF        VALUE 'Y'.
+           88 NOT-TRANS-EOF    VALUE 'N'.
+
+      *----------------------------------------------------------*
+      * Sorted employee file and report/extract output controls  *
+      *----------------------------------------------------------*
+       01 WS-SORTED-EMPLOYEE-STATUS PIC XX.
+           88 SORTED-EMPLOYEE-FOUND VALUE '00'.
+
+       01 WS-PAYROLL-REGISTER-STATUS PIC XX.
+           88 PAYROLL-REGISTER-FOUND VALUE '00'.
+
+       01 WS-REJECT-REPORT-STATUS PIC XX.
+           88 REJECT-REPORT-FOUND VALUE '00'.
+
+       01 WS-DIRECT-DEPOSIT-STATUS PIC XX.
+           88 DIRECT-DEPOSIT-FOUND VALUE '00'.
+
+      *----------------------------------------------------------*
+      * Department control-break controls                        *
+      *----------------------------------------------------------*
+       01 WS-FIRST-DETAIL       PIC X      VALUE 'Y'.
+           88 FIRST-DETAIL      VALUE 'Y'.
+           88 NOT-FIRST-DETAIL  VALUE 'N'.
+
+       01 WS-PREV-DEPT-CODE     PIC X(4)    VALUE SPACES.
+       01 WS-DEPT-TOTAL-PAY     PIC 9(5)V99 VALUE ZEROS.
+       01 WS-DEPT-TOTAL-NET-PAY PIC 9(5)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------*
+      * Gross-to-net deduction rates and amounts                 *
+      *----------------------------------------------------------*
+       01 WS-FICA-RATE         PIC V9999   VALUE .0765.
+       01 WS-FED-WH-RATE       PIC V99     VALUE .15.
+       01 WS-STATE-WH-RATE     PIC V99     VALUE .05.
+
+       01 WS-FICA-AMOUNT       PIC 9(5)V99.
+       01 WS-FED-WH-AMOUNT     PIC 9(5)V99.
+       01 WS-STATE-WH-AMOUNT   PIC 9(5)V99.
+       01 WS-NET-PAY           PIC 9(5)V99.
+       01 WS-TOTAL-NET-PAY     PIC 9(5)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------*
+      * Payroll Register report controls                        *
+      *----------------------------------------------------------*
+       01 WS-LINES-PER-PAGE    PIC 9(2)    VALUE 50.
+       01 WS-LINE-COUNT        PIC 9(2)    COMP VALUE ZERO.
+       01 WS-PAGE-NO           PIC 9(3)    COMP VALUE ZERO.
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+           05 WS-RUN-CCYY      PIC 9(4).
+           05 WS-RUN-MM        PIC 9(2).
+           05 WS-RUN-DD        PIC 9(2).
+
+       01 WS-HEADING-1.
+           05 FILLER           PIC X(40) VALUE SPACES.
+           05 FILLER           PIC X(22) VALUE 'PAYROLL SYSTEMS GROUP'.
+
+       01 WS-HEADING-2.
+           05 FILLER           PIC X(10) VALUE 'RUN DATE: '.
+           05 H2-MM             PIC 99.
+           05 FILLER            PIC X(1) VALUE '/'.
+           05 H2-DD             PIC 99.
+           05 FILLER            PIC X(1) VALUE '/'.
+           05 H2-CCYY            PIC 9999.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE 'PAGE: '.
+           05 H2-PAGE            PIC ZZ9.
+
+       01 WS-HEADING-3         PIC X(70) VALUE
+           'PAYROLL REGISTER'.
+
+       01 WS-COLUMN-HEADINGS.
+           05 FILLER            PIC X(8)  VALUE 'EMP ID  '.
+           05 FILLER            PIC X(8)  VALUE 'DEPT    '.
+           05 FILLER            PIC X(32) VALUE 'EMPLOYEE NAME'.
+           05 FILLER            PIC X(11) VALUE 'REG PAY'.
+           05 FILLER            PIC X(11) VALUE 'OT PAY'.
+           05 FILLER            PIC X(11) VALUE 'OTHER PAY'.
+           05 FILLER            PIC X(11) VALUE 'GROSS PAY'.
+           05 FILLER            PIC X(10) VALUE 'FICA'.
+           05 FILLER            PIC X(10) VALUE 'FED WH'.
+           05 FILLER            PIC X(10) VALUE 'STATE WH'.
+           05 FILLER            PIC X(11) VALUE 'NET PAY'.
+           05 FILLER            PIC X(13) VALUE 'YTD GROSS'.
+           05 FILLER            PIC X(13) VALUE 'YTD NET'.
+
+       01 WS-DETAIL-LINE.
+           05 DL-EMP-ID         PIC X(8).
+           05 DL-DEPT-CODE      PIC X(8).
+           05 DL-EMP-NAME       PIC X(32).
+           05 DL-REGULAR-PAY    PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-OVERTIME-PAY   PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-OTHER-PAY      PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-GROSS-PAY      PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-FICA-AMOUNT    PIC Z,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-FED-WH-AMOUNT  PIC Z,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-STATE-WH-AMOUNT PIC Z,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-NET-PAY        PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-YTD-GROSS-PAY  PIC ZZZ,ZZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DL-YTD-NET-PAY    PIC ZZZ,ZZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER           PIC X(40) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'GROSS PAYROLL:   $'.
+           05 TL-TOTAL-PAY      PIC ZZZ,ZZ9.99.
+
+       01 WS-NET-TOTAL-LINE.
+           05 FILLER           PIC X(40) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'NET PAYROLL:     $'.
+           05 TL-TOTAL-NET-PAY  PIC ZZZ,ZZ9.99.
+
+       01 WS-DEPT-TOTAL-LINE.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'DEPT '.
+           05 DTL-DEPT-CODE      PIC X(4).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE 'GROSS:   $'.
+           05 DTL-TOTAL-PAY      PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'NET:   $'.
+           05 DTL-TOTAL-NET-PAY  PIC ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------*
+      * Reject report layouts                                    *
+      *----------------------------------------------------------*
+       01 WS-REJECT-HEADING.
+           05 FILLER            PIC X(20) VALUE 'PAYROLL REJECTS'.
+
+       01 WS-REJECT-COLUMN-HDGS.
+           05 FILLER            PIC X(8)  VALUE 'EMP ID  '.
+           05 FILLER            PIC X(32) VALUE 'EMPLOYEE NAME'.
+           05 FILLER            PIC X(40) VALUE 'REASON REJECTED'.
+
+       01 WS-REJECT-DETAIL.
+           05 RL-EMP-ID          PIC X(8).
+           05 RL-EMP-NAME        PIC X(32).
+           05 RL-REASON          PIC X(40).
+
+       01 WS-REJECT-TOTAL-LINE.
+           05 FILLER             PIC X(20) VALUE 'RECORDS REJECTED: '.
+           05 RL-REJECT-COUNT    PIC ZZ,ZZ9.
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT EMPLOYEE-FILE
+           PERFORM 1000-INITIALIZE
            PERFORM UNTIL END-FILE
-               READ EMPLOYEE-FILE
-                   AT END
-                       SET END-FILE TO TRUE
-                   NOT AT END
-                       COMPUTE WS-CURRENT-PAY = HOURS-WORKED * HOURLY-RATE
+               IF RESTART-RECORD-PENDING
+                   SET NO-RESTART-RECORD-PENDING TO TRUE
+               ELSE
+                   READ SORTED-EMPLOYEE-FILE
+                       AT END
+                           SET END-FILE TO TRUE
+                       NOT AT END
+                           PERFORM 3100-COPY-SORTED-RECORD
+                   END-READ
+               END-IF
+               IF NOT END-FILE
+                   PERFORM 3200-VALIDATE-EMPLOYEE
+                   IF VALID-RECORD
+                       PERFORM 3250-CHECK-DEPT-BREAK
+                       PERFORM 3350-COMPUTE-OTHER-PAY
+                       PERFORM 3300-COMPUTE-PAY
+                       PERFORM 3400-COMPUTE-DEDUCTIONS
                        ADD WS-CURRENT-PAY TO WS-TOTAL-PAY
-                       DISPLAY 'Employee: ' EMP-NAME
-                       DISPLAY 'Pay: $' WS-CURRENT-PAY
-               END-READ
+                       ADD WS-NET-PAY     TO WS-TOTAL-NET-PAY
+                       ADD WS-CURRENT-PAY TO WS-DEPT-TOTAL-PAY
+                       ADD WS-NET-PAY     TO WS-DEPT-TOTAL-NET-PAY
+                       PERFORM 3600-UPDATE-YTD
+                       PERFORM 4100-WRITE-DETAIL-LINE
+                       PERFORM 4300-WRITE-DIRECT-DEPOSIT
+                       PERFORM 3800-TAKE-CHECKPOINT
+                   ELSE
+                       PERFORM 3500-WRITE-REJECT-LINE
+                   END-IF
+               END-IF
            END-PERFORM
-           CLOSE EMPLOYEE-FILE
-           DISPLAY 'Total Payroll: $' WS-TOTAL-PAY
+           PERFORM 9000-TERMINATE
            STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE                                          *
+      *   Opens EMPLOYEE-FILE (an EMPLOYEE.DAT already           *
+      *   converted to the indexed layout - see the operations   *
+      *   run book for the one-time load that populates          *
+      *   EMPLOYEE.DAT the first time this program is cut over   *
+      *   from the old flat file), applies employee              *
+      *   maintenance, then sorts EMPLOYEE-FILE into SORTED-     *
+      *   EMPLOYEE-FILE by DEPT-CODE/ EMP-ID so the main loop    *
+      *   and 3250-CHECK-DEPT-BREAK see true department          *
+      *   groupings regardless of EMP-ID key order.  Opens the   *
+      *   remaining files (EXTEND instead of OUTPUT on a         *
+      *   restart run, so a prior run output is not              *
+      *   discarded), stamps the run date, and prints the        *
+      *   first page of the Payroll Register.                    *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O EMPLOYEE-FILE
+           IF EMPLOYEE-FOUND OR EMPLOYEE-FILE-MISSING
+               CONTINUE
+           ELSE
+               DISPLAY 'EMPLOYEE-FILE OPEN FAILED, STATUS = '
+                   WS-EMPLOYEE-STATUS
+               STOP RUN
+           END-IF
+           IF EMPLOYEE-FILE-MISSING
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           PERFORM 2000-MAINTAIN-EMPLOYEES
+           CLOSE EMPLOYEE-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPT-CODE
+               ON ASCENDING KEY SW-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+           IF SORTED-EMPLOYEE-FOUND
+               CONTINUE
+           ELSE
+               DISPLAY 'SORTED-EMPLOYEE-FILE OPEN FAILED, STATUS = '
+                   WS-SORTED-EMPLOYEE-STATUS
+               STOP RUN
+           END-IF
+           DISPLAY 'RESTART THIS RUN FROM LAST CHECKPOINT (Y/N)? '
+               WITH NO ADVANCING
+           ACCEPT WS-RESTART-INDICATOR FROM CONSOLE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF RESTART-RUN
+               OPEN EXTEND PAYROLL-REGISTER
+               OPEN EXTEND REJECT-REPORT
+               OPEN EXTEND DIRECT-DEPOSIT-FILE
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER
+               OPEN OUTPUT REJECT-REPORT
+               OPEN OUTPUT DIRECT-DEPOSIT-FILE
+           END-IF
+           IF PAYROLL-REGISTER-FOUND
+               CONTINUE
+           ELSE
+               DISPLAY 'PAYROLL-REGISTER OPEN FAILED, STATUS = '
+                   WS-PAYROLL-REGISTER-STATUS
+               STOP RUN
+           END-IF
+           IF REJECT-REPORT-FOUND
+               CONTINUE
+           ELSE
+               DISPLAY 'REJECT-REPORT OPEN FAILED, STATUS = '
+                   WS-REJECT-REPORT-STATUS
+               STOP RUN
+           END-IF
+           IF DIRECT-DEPOSIT-FOUND
+               CONTINUE
+           ELSE
+               DISPLAY 'DIRECT-DEPOSIT-FILE OPEN FAILED, STATUS = '
+                   WS-DIRECT-DEPOSIT-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O YTD-MASTER
+           IF YTD-FILE-MISSING
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF
+           PERFORM 4000-WRITE-HEADINGS
+           WRITE REJECT-LINE FROM WS-REJECT-HEADING
+           WRITE REJECT-LINE FROM WS-REJECT-COLUMN-HDGS
+           IF RESTART-RUN
+               PERFORM 1050-PROCESS-RESTART
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 1050-PROCESS-RESTART                                     *
+      *   Reads the checkpoint file left by a prior run and      *
+      *   restores the running totals, the department subtotal   *
+      *   in progress at the checkpoint, and the prior           *
+      *   department code, so 4200-WRITE-DEPT-TOTAL still sees   *
+      *   a complete subtotal for the department that was open   *
+      *   when the checkpoint was taken.  If CHECKPOINT.DAT      *
+      *   does not exist yet (first run ever, or a restart       *
+      *   requested when the prior run actually completed),      *
+      *   the run falls back to processing SORTED-EMPLOYEE-      *
+      *   FILE from the top instead of abending.  Otherwise      *
+      *   skip-scans SORTED-EMPLOYEE-FILE, which is in DEPT-     *
+      *   CODE/EMP-ID order, up to the last department/EMP-ID    *
+      *   pair processed before the checkpoint.                  *
+      *----------------------------------------------------------*
+       1050-PROCESS-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-MISSING
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-DEPT-CODE      TO WS-LAST-CHECKPOINT-DEPT
+                       MOVE CP-EMP-ID         TO WS-LAST-CHECKPOINT-ID
+                       MOVE CP-TOTAL-PAY      TO WS-TOTAL-PAY
+                       MOVE CP-TOTAL-NET-PAY  TO WS-TOTAL-NET-PAY
+                       MOVE CP-PREV-DEPT-CODE TO WS-PREV-DEPT-CODE
+                       MOVE CP-DEPT-TOTAL-PAY
+                           TO WS-DEPT-TOTAL-PAY
+                       MOVE CP-DEPT-TOTAL-NET-PAY
+                           TO WS-DEPT-TOTAL-NET-PAY
+                       SET NOT-FIRST-DETAIL   TO TRUE
+                       PERFORM 1060-SKIP-TO-RESTART-POINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 1060-SKIP-TO-RESTART-POINT                                 *
+      *   Reads and discards SORTED-EMPLOYEE-FILE records already   *
+      *   paid in the prior run, stopping as soon as a record        *
+      *   sorting past the last checkpointed department/EMP-ID       *
+      *   pair is found so the main loop can pick up there.           *
+      *----------------------------------------------------------*
+       1060-SKIP-TO-RESTART-POINT.
+           PERFORM 1070-SKIP-ONE-RECORD
+               UNTIL END-FILE OR RESTART-RECORD-PENDING.
+
+      *----------------------------------------------------------*
+      * 1070-SKIP-ONE-RECORD                                       *
+      *   Reads one SORTED-EMPLOYEE-FILE record and marks it as      *
+      *   the resume point once it sorts past the checkpoint.         *
+      *----------------------------------------------------------*
+       1070-SKIP-ONE-RECORD.
+           READ SORTED-EMPLOYEE-FILE
+               AT END
+                   SET END-FILE TO TRUE
+               NOT AT END
+                   PERFORM 3100-COPY-SORTED-RECORD
+                   IF DEPT-CODE > WS-LAST-CHECKPOINT-DEPT
+                       SET RESTART-RECORD-PENDING TO TRUE
+                   ELSE
+                       IF DEPT-CODE = WS-LAST-CHECKPOINT-DEPT
+                               AND EMP-ID > WS-LAST-CHECKPOINT-ID
+                           SET RESTART-RECORD-PENDING TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 2000-MAINTAIN-EMPLOYEES                                    *
+      *   Applies add/change/delete transactions from               *
+      *   EMPLOYEE-TRANS against EMPLOYEE-FILE before the payroll    *
+      *   read loop begins.  Runs as a no-op when no transaction     *
+      *   file is present for this cycle.                            *
+      *----------------------------------------------------------*
+       2000-MAINTAIN-EMPLOYEES.
+           OPEN INPUT EMPLOYEE-TRANS
+           IF TRANS-FILE-MISSING
+               CONTINUE
+           ELSE
+               PERFORM UNTIL TRANS-EOF
+                   READ EMPLOYEE-TRANS
+                       AT END
+                           SET TRANS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2100-APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-TRANS
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 2100-APPLY-TRANSACTION                                      *
+      *   Adds, changes or deletes one EMPLOYEE-FILE record based    *
+      *   on TR-TRANS-CODE.  Transactions for an EMP-ID that does     *
+      *   not apply cleanly (add of a duplicate key, change or        *
+      *   delete of a key not on file) are skipped.                   *
+      *----------------------------------------------------------*
+       2100-APPLY-TRANSACTION.
+           MOVE TR-EMP-ID TO EMP-ID
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   MOVE TR-EMP-NAME     TO EMP-NAME
+                   MOVE TR-DEPT-CODE    TO DEPT-CODE
+                   MOVE TR-HOURS-WORKED TO HOURS-WORKED
+                   MOVE TR-HOURLY-RATE  TO HOURLY-RATE
+                   MOVE TR-BANK-ROUTING-NUMBER
+                       TO BANK-ROUTING-NUMBER
+                   MOVE TR-BANK-ACCOUNT-NUMBER
+                       TO BANK-ACCOUNT-NUMBER
+                   PERFORM 2150-COPY-OTHER-PAY-ENTRIES
+                   WRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-WRITE
+               WHEN TR-CHANGE
+                   READ EMPLOYEE-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE TR-EMP-NAME     TO EMP-NAME
+                           MOVE TR-DEPT-CODE    TO DEPT-CODE
+                           MOVE TR-HOURS-WORKED TO HOURS-WORKED
+                           MOVE TR-HOURLY-RATE  TO HOURLY-RATE
+                           MOVE TR-BANK-ROUTING-NUMBER
+                               TO BANK-ROUTING-NUMBER
+                           MOVE TR-BANK-ACCOUNT-NUMBER
+                               TO BANK-ACCOUNT-NUMBER
+                           PERFORM 2150-COPY-OTHER-PAY-ENTRIES
+                           REWRITE EMPLOYEE-RECORD
+                   END-READ
+               WHEN TR-DELETE
+                   READ EMPLOYEE-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           DELETE EMPLOYEE-FILE
+                   END-READ
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------*
+      * 2150-COPY-OTHER-PAY-ENTRIES                                *
+      *   Copies the holiday / shift-differential rate-code table   *
+      *   from the transaction record into EMPLOYEE-RECORD, entry   *
+      *   by entry.                                                 *
+      *----------------------------------------------------------*
+       2150-COPY-OTHER-PAY-ENTRIES.
+           MOVE 1 TO WS-OP-INDEX
+           PERFORM 2160-COPY-OTHER-PAY-ENTRY
+               UNTIL WS-OP-INDEX > 3.
+
+      *----------------------------------------------------------*
+      * 2160-COPY-OTHER-PAY-ENTRY                                  *
+      *   Moves one occurrence of the rate-code table and steps      *
+      *   the index.                                                 *
+      *----------------------------------------------------------*
+       2160-COPY-OTHER-PAY-ENTRY.
+           MOVE TR-OP-RATE-CODE (WS-OP-INDEX)
+               TO OP-RATE-CODE (WS-OP-INDEX)
+           MOVE TR-OP-HOURS (WS-OP-INDEX)
+               TO OP-HOURS (WS-OP-INDEX)
+           MOVE TR-OP-RATE (WS-OP-INDEX)
+               TO OP-RATE (WS-OP-INDEX)
+           ADD 1 TO WS-OP-INDEX.
+
+      *----------------------------------------------------------*
+      * 3100-COPY-SORTED-RECORD                                    *
+      *   Moves one SORTED-EMPLOYEE-RECORD (DEPT-CODE/EMP-ID         *
+      *   order) into EMPLOYEE-RECORD so the rest of the payroll     *
+      *   run can keep referring to EMP-ID, DEPT-CODE and the other   *
+      *   EMPLOYEE-RECORD fields exactly as before.                   *
+      *----------------------------------------------------------*
+       3100-COPY-SORTED-RECORD.
+           MOVE SE-EMP-ID              TO EMP-ID
+           MOVE SE-EMP-NAME            TO EMP-NAME
+           MOVE SE-DEPT-CODE           TO DEPT-CODE
+           MOVE SE-HOURS-WORKED        TO HOURS-WORKED
+           MOVE SE-HOURLY-RATE         TO HOURLY-RATE
+           MOVE SE-BANK-ROUTING-NUMBER TO BANK-ROUTING-NUMBER
+           MOVE SE-BANK-ACCOUNT-NUMBER TO BANK-ACCOUNT-NUMBER
+           MOVE 1 TO WS-OP-INDEX
+           PERFORM 3110-COPY-SORTED-OTHER-PAY-ENTRY
+               UNTIL WS-OP-INDEX > 3.
+
+      *----------------------------------------------------------*
+      * 3110-COPY-SORTED-OTHER-PAY-ENTRY                            *
+      *   Moves one occurrence of the rate-code table from the       *
+      *   sorted record and steps the index.                          *
+      *----------------------------------------------------------*
+       3110-COPY-SORTED-OTHER-PAY-ENTRY.
+           MOVE SE-OP-RATE-CODE (WS-OP-INDEX)
+               TO OP-RATE-CODE (WS-OP-INDEX)
+           MOVE SE-OP-HOURS (WS-OP-INDEX)
+               TO OP-HOURS (WS-OP-INDEX)
+           MOVE SE-OP-RATE (WS-OP-INDEX)
+               TO OP-RATE (WS-OP-INDEX)
+           ADD 1 TO WS-OP-INDEX.
+
+      *----------------------------------------------------------*
+      * 3200-VALIDATE-EMPLOYEE                                    *
+      *   Edits EMP-ID, HOURS-WORKED and HOURLY-RATE before the    *
+      *   record is allowed into the pay computation.  EMP-ID may  *
+      *   not be blank, and HOURS-WORKED/HOURLY-RATE must be        *
+      *   numeric.  A zero HOURS-WORKED/HOURLY-RATE is not an        *
+      *   edit failure by itself - an employee paid entirely         *
+      *   through OTHER-PAY-ENTRIES (a holiday-only week) has        *
+      *   both at zero.  Any populated OTHER-PAY-ENTRIES              *
+      *   occurrence must also have numeric hours and rate.           *
+      *----------------------------------------------------------*
+       3200-VALIDATE-EMPLOYEE.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           SET OTHER-PAY-ENTRIES-VALID TO TRUE
+           PERFORM 3210-VALIDATE-OTHER-PAY-ENTRIES
+           IF EMP-ID = SPACES
+               SET INVALID-RECORD TO TRUE
+               MOVE 'EMP-ID IS BLANK' TO WS-REJECT-REASON
+           ELSE IF HOURS-WORKED NOT NUMERIC
+               SET INVALID-RECORD TO TRUE
+               MOVE 'HOURS-WORKED IS NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE IF HOURLY-RATE NOT NUMERIC
+               SET INVALID-RECORD TO TRUE
+               MOVE 'HOURLY-RATE IS NOT NUMERIC' TO WS-REJECT-REASON
+           ELSE IF OTHER-PAY-ENTRIES-INVALID
+               SET INVALID-RECORD TO TRUE
+               MOVE 'OTHER PAY HOURS/RATE NOT NUMERIC'
+                   TO WS-REJECT-REASON
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 3210-VALIDATE-OTHER-PAY-ENTRIES                             *
+      *   Checks every populated OTHER-PAY-ENTRIES occurrence for    *
+      *   numeric hours and rate before COMPUTE-OTHER-PAY runs.       *
+      *----------------------------------------------------------*
+       3210-VALIDATE-OTHER-PAY-ENTRIES.
+           MOVE 1 TO WS-OP-INDEX
+           PERFORM 3220-VALIDATE-OTHER-PAY-ENTRY
+               UNTIL WS-OP-INDEX > 3.
+
+      *----------------------------------------------------------*
+      * 3220-VALIDATE-OTHER-PAY-ENTRY                               *
+      *   Flags one occurrence as invalid when its rate code is      *
+      *   populated but its hours or rate is not numeric, then        *
+      *   steps the index.                                             *
+      *----------------------------------------------------------*
+       3220-VALIDATE-OTHER-PAY-ENTRY.
+           IF OP-RATE-CODE (WS-OP-INDEX) NOT = SPACES
+               IF OP-HOURS (WS-OP-INDEX) NOT NUMERIC
+                   SET OTHER-PAY-ENTRIES-INVALID TO TRUE
+               END-IF
+               IF OP-RATE (WS-OP-INDEX) NOT NUMERIC
+                   SET OTHER-PAY-ENTRIES-INVALID TO TRUE
+               END-IF
+           END-IF
+           ADD 1 TO WS-OP-INDEX.
+
+      *----------------------------------------------------------*
+      * 3250-CHECK-DEPT-BREAK                                      *
+      *   Watches for a change in DEPT-CODE between consecutive     *
+      *   detail records.  SORTED-EMPLOYEE-FILE is produced by       *
+      *   1000-INITIALIZE's SORT step in DEPT-CODE/EMP-ID order, so   *
+      *   this fires exactly once per department, not once per        *
+      *   EMP-ID.                                                      *
+      *----------------------------------------------------------*
+       3250-CHECK-DEPT-BREAK.
+           IF FIRST-DETAIL
+               SET NOT-FIRST-DETAIL TO TRUE
+           ELSE
+               IF DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                   PERFORM 4200-WRITE-DEPT-TOTAL
+               END-IF
+           END-IF
+           MOVE DEPT-CODE TO WS-PREV-DEPT-CODE.
+
+      *----------------------------------------------------------*
+      * 3350-COMPUTE-OTHER-PAY                                    *
+      *   Totals the holiday / shift-differential entries in      *
+      *   OTHER-PAY-ENTRIES, each paid at its own rate rather      *
+      *   than HOURLY-RATE, and accumulates them in WS-OTHER-PAY. *
+      *----------------------------------------------------------*
+       3350-COMPUTE-OTHER-PAY.
+           MOVE ZEROS TO WS-OTHER-PAY
+           MOVE 1 TO WS-OP-INDEX
+           PERFORM 3360-ADD-OTHER-PAY-ENTRY
+               UNTIL WS-OP-INDEX > 3.
+
+      *----------------------------------------------------------*
+      * 3360-ADD-OTHER-PAY-ENTRY                                  *
+      *   Adds one OTHER-PAY-ENTRIES occurrence to WS-OTHER-PAY   *
+      *   when its rate code is populated, then steps the index.  *
+      *----------------------------------------------------------*
+       3360-ADD-OTHER-PAY-ENTRY.
+           IF OP-RATE-CODE (WS-OP-INDEX) NOT = SPACES
+               COMPUTE WS-OTHER-PAY = WS-OTHER-PAY +
+                   (OP-HOURS (WS-OP-INDEX) * OP-RATE (WS-OP-INDEX))
+           END-IF
+           ADD 1 TO WS-OP-INDEX.
+
+      *----------------------------------------------------------*
+      * 3300-COMPUTE-PAY                                         *
+      *   Splits HOURS-WORKED into a regular portion (up to      *
+      *   WS-STANDARD-HOURS) and an overtime portion (anything    *
+      *   beyond it), pays the overtime portion at                *
+      *   WS-OVERTIME-FACTOR times HOURLY-RATE, adds in any        *
+      *   holiday / shift-differential pay from WS-OTHER-PAY       *
+      *   (computed separately by rate code in 3350), and rolls    *
+      *   all three back up into WS-CURRENT-PAY.                   *
+      *----------------------------------------------------------*
+       3300-COMPUTE-PAY.
+           IF HOURS-WORKED > WS-STANDARD-HOURS
+               MOVE WS-STANDARD-HOURS TO WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-HOURS =
+                   HOURS-WORKED - WS-STANDARD-HOURS
+           ELSE
+               MOVE HOURS-WORKED TO WS-REGULAR-HOURS
+               MOVE ZEROS TO WS-OVERTIME-HOURS
+           END-IF
+           COMPUTE WS-REGULAR-PAY =
+               WS-REGULAR-HOURS * HOURLY-RATE
+           COMPUTE WS-OVERTIME-PAY =
+               WS-OVERTIME-HOURS * HOURLY-RATE * WS-OVERTIME-FACTOR
+           COMPUTE WS-CURRENT-PAY =
+               WS-REGULAR-PAY + WS-OVERTIME-PAY + WS-OTHER-PAY.
+
+      *----------------------------------------------------------*
+      * 3400-COMPUTE-DEDUCTIONS                                   *
+      *   Applies FICA, federal and state withholding against     *
+      *   gross pay (WS-CURRENT-PAY) and derives WS-NET-PAY.       *
+      *----------------------------------------------------------*
+       3400-COMPUTE-DEDUCTIONS.
+           COMPUTE WS-FICA-AMOUNT     =
+               WS-CURRENT-PAY * WS-FICA-RATE
+           COMPUTE WS-FED-WH-AMOUNT   =
+               WS-CURRENT-PAY * WS-FED-WH-RATE
+           COMPUTE WS-STATE-WH-AMOUNT =
+               WS-CURRENT-PAY * WS-STATE-WH-RATE
+           COMPUTE WS-NET-PAY =
+               WS-CURRENT-PAY - WS-FICA-AMOUNT
+                              - WS-FED-WH-AMOUNT
+                              - WS-STATE-WH-AMOUNT.
+
+      *----------------------------------------------------------*
+      * 3500-WRITE-REJECT-LINE                                    *
+      *   Writes one line to the reject report for a record that  *
+      *   failed 3200-VALIDATE-EMPLOYEE, and counts it.            *
+      *----------------------------------------------------------*
+       3500-WRITE-REJECT-LINE.
+           MOVE EMP-ID          TO RL-EMP-ID
+           MOVE EMP-NAME        TO RL-EMP-NAME
+           MOVE WS-REJECT-REASON TO RL-REASON
+           WRITE REJECT-LINE FROM WS-REJECT-DETAIL
+           ADD 1 TO WS-REJECT-COUNT.
+
+      *----------------------------------------------------------*
+      * 3600-UPDATE-YTD                                            *
+      *   Rolls the current period's gross and net pay into the    *
+      *   employee's year-to-date record on YTD-MASTER, creating    *
+      *   the record the first time an employee is paid this year.  *
+      *----------------------------------------------------------*
+       3600-UPDATE-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           IF YTD-FOUND
+               ADD WS-CURRENT-PAY TO YTD-GROSS-PAY
+               ADD WS-NET-PAY     TO YTD-NET-PAY
+               REWRITE YTD-RECORD
+           ELSE
+               MOVE WS-CURRENT-PAY TO YTD-GROSS-PAY
+               MOVE WS-NET-PAY     TO YTD-NET-PAY
+               WRITE YTD-RECORD
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 3800-TAKE-CHECKPOINT                                      *
+      *   Remembers the last DEPT-CODE/EMP-ID pair successfully  *
+      *   processed, and every WS-CHECKPOINT-INTERVAL records     *
+      *   rewrites the checkpoint file with that pair, the       *
+      *   running totals, and the department subtotal (and prior *
+      *   DEPT-CODE) in progress, so a later restart can resume   *
+      *   from here with its department subtotal still intact.   *
+      *----------------------------------------------------------*
+       3800-TAKE-CHECKPOINT.
+           MOVE DEPT-CODE TO WS-LAST-CHECKPOINT-DEPT
+           MOVE EMP-ID    TO WS-LAST-CHECKPOINT-ID
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-LAST-CHECKPOINT-DEPT  TO CP-DEPT-CODE
+               MOVE WS-LAST-CHECKPOINT-ID    TO CP-EMP-ID
+               MOVE WS-TOTAL-PAY             TO CP-TOTAL-PAY
+               MOVE WS-TOTAL-NET-PAY         TO CP-TOTAL-NET-PAY
+               MOVE WS-PREV-DEPT-CODE        TO CP-PREV-DEPT-CODE
+               MOVE WS-DEPT-TOTAL-PAY        TO CP-DEPT-TOTAL-PAY
+               MOVE WS-DEPT-TOTAL-NET-PAY    TO CP-DEPT-TOTAL-NET-PAY
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 4000-WRITE-HEADINGS                                       *
+      *   Writes the page header and column headings, bumping     *
+      *   the page number and resetting the line counter.         *
+      *----------------------------------------------------------*
+       4000-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-MM   TO H2-MM
+           MOVE WS-RUN-DD   TO H2-DD
+           MOVE WS-RUN-CCYY TO H2-CCYY
+           MOVE WS-PAGE-NO  TO H2-PAGE
+           WRITE PRINT-LINE FROM WS-HEADING-1
+           WRITE PRINT-LINE FROM WS-HEADING-2
+           WRITE PRINT-LINE FROM WS-HEADING-3
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           WRITE PRINT-LINE FROM WS-COLUMN-HEADINGS
+           MOVE ZERO TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------*
+      * 4100-WRITE-DETAIL-LINE                                    *
+      *   Writes one Payroll Register detail line, breaking to    *
+      *   a new page every WS-LINES-PER-PAGE lines.                *
+      *----------------------------------------------------------*
+       4100-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 4000-WRITE-HEADINGS
+           END-IF
+           MOVE EMP-ID              TO DL-EMP-ID
+           MOVE DEPT-CODE           TO DL-DEPT-CODE
+           MOVE EMP-NAME            TO DL-EMP-NAME
+           MOVE WS-REGULAR-PAY      TO DL-REGULAR-PAY
+           MOVE WS-OVERTIME-PAY     TO DL-OVERTIME-PAY
+           MOVE WS-OTHER-PAY        TO DL-OTHER-PAY
+           MOVE WS-CURRENT-PAY      TO DL-GROSS-PAY
+           MOVE WS-FICA-AMOUNT      TO DL-FICA-AMOUNT
+           MOVE WS-FED-WH-AMOUNT    TO DL-FED-WH-AMOUNT
+           MOVE WS-STATE-WH-AMOUNT  TO DL-STATE-WH-AMOUNT
+           MOVE WS-NET-PAY          TO DL-NET-PAY
+           MOVE YTD-GROSS-PAY       TO DL-YTD-GROSS-PAY
+           MOVE YTD-NET-PAY         TO DL-YTD-NET-PAY
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------*
+      * 4200-WRITE-DEPT-TOTAL                                      *
+      *   Prints the payroll subtotal for the department just      *
+      *   finished and resets the department accumulators for the   *
+      *   next one.                                                 *
+      *----------------------------------------------------------*
+       4200-WRITE-DEPT-TOTAL.
+           MOVE WS-PREV-DEPT-CODE     TO DTL-DEPT-CODE
+           MOVE WS-DEPT-TOTAL-PAY     TO DTL-TOTAL-PAY
+           MOVE WS-DEPT-TOTAL-NET-PAY TO DTL-TOTAL-NET-PAY
+           WRITE PRINT-LINE FROM WS-DEPT-TOTAL-LINE
+           MOVE ZERO TO WS-DEPT-TOTAL-PAY
+           MOVE ZERO TO WS-DEPT-TOTAL-NET-PAY.
+
+      *----------------------------------------------------------*
+      * 4300-WRITE-DIRECT-DEPOSIT                                   *
+      *   Writes one record to the direct-deposit file carrying the  *
+      *   employee's net pay and bank account data for the bank's    *
+      *   transfer run.  Employees with no bank data on file yet     *
+      *   (not re-keyed through an EMPLOYEE-TRANS ADD/CHANGE) are     *
+      *   skipped rather than sent to the bank with a zero routing    *
+      *   number and a blank account number.                          *
+      *----------------------------------------------------------*
+       4300-WRITE-DIRECT-DEPOSIT.
+           IF BANK-ROUTING-NUMBER = ZERO OR BANK-ACCOUNT-NUMBER = SPACES
+               CONTINUE
+           ELSE
+               MOVE EMP-ID              TO DD-EMP-ID
+               MOVE BANK-ROUTING-NUMBER TO DD-BANK-ROUTING-NUMBER
+               MOVE BANK-ACCOUNT-NUMBER TO DD-BANK-ACCOUNT-NUMBER
+               MOVE WS-NET-PAY          TO DD-NET-PAY
+               WRITE DIRECT-DEPOSIT-RECORD
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 9000-TERMINATE                                             *
+      *   Prints the final department subtotal and the grand-total  *
+      *   summary line, then closes the files.                      *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           IF NOT FIRST-DETAIL
+               PERFORM 4200-WRITE-DEPT-TOTAL
+           END-IF
+           MOVE WS-TOTAL-PAY     TO TL-TOTAL-PAY
+           MOVE WS-TOTAL-NET-PAY TO TL-TOTAL-NET-PAY
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           WRITE PRINT-LINE FROM WS-TOTAL-LINE
+           WRITE PRINT-LINE FROM WS-NET-TOTAL-LINE
+           MOVE WS-REJECT-COUNT TO RL-REJECT-COUNT
+           WRITE REJECT-LINE FROM WS-REJECT-TOTAL-LINE
+           CLOSE SORTED-EMPLOYEE-FILE
+           CLOSE PAYROLL-REGISTER
+           CLOSE REJECT-REPORT
+           CLOSE DIRECT-DEPOSIT-FILE
+           CLOSE YTD-MASTER.
